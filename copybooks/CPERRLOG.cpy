@@ -0,0 +1,25 @@
+      *****************************************************************
+      * COPYBOOK: CPERRLOG                                           *
+      *****************************************************************
+      * LAYOUT DEL REGISTRO DEL HISTORICO DE ERRORES (ERRHIST)       *
+      * USO: FD DE PGMERROR (GRABA) Y DE PGMERRRPT/PGMERRINQ (LEEN)  *
+      *****************************************************************
+      * AUTOR: MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+
+       01 WS-ERR-LOG-REC.
+          05 WS-LOG-PROGRAMA      PIC X(08).
+          05 WS-LOG-PUNTO         PIC X(30).
+          05 WS-LOG-ENTORNO       PIC X(05).
+          05 WS-LOG-FILE-STATUS   PIC X(02).
+          05 WS-LOG-SQLCODE       PIC S9(09).
+          05 WS-LOG-FECHA         PIC X(10).
+          05 WS-LOG-HORA          PIC X(08).
+          05 WS-LOG-JOBNAME       PIC X(08).
+          05 WS-LOG-STEPNAME      PIC X(08).
+          05 WS-LOG-TRANSID       PIC X(04).
+          05 WS-LOG-TERMID        PIC X(04).
+          05 WS-LOG-TASKN         PIC 9(07).
+          05 WS-LOG-CALL-NIVEL    PIC 9(01).
+          05 WS-LOG-CALL-STACK    OCCURS 5 TIMES PIC X(08).
+          05 FILLER               PIC X(10).
