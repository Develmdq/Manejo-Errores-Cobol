@@ -0,0 +1,92 @@
+      *****************************************************************
+      * COPYBOOK: ERRMAP                                             *
+      *****************************************************************
+      * LAYOUT GENERADO POR EL ENSAMBLADO BMS DEL MAPSET ERRMAPS,    *
+      * MAPA ERRMAP, USADO POR PGMERRINQ PARA CONSULTAR EL HISTORICO *
+      * DE ERRORES (ERRVSAM) EN LINEA.                               *
+      *                                                                *
+      * ERRMAPI LLEVA EL CUADRUPLO L/F/A/I DE TODOS LOS CAMPOS DEL    *
+      * MAPA, INCLUSO MSG Y LIN1-LIN5 (SOLO DE SALIDA PARA ESTE       *
+      * PROGRAMA): ASI LO GENERA SIEMPRE EL ENSAMBLADOR BMS, Y ES LO  *
+      * QUE MANTIENE A ERRMAPI DEL MISMO TAMANO QUE ERRMAPO, QUE LA   *
+      * REDEFINE (EL ESTANDAR EXIGE QUE EL ITEM QUE REDEFINE NO SEA   *
+      * MAS GRANDE QUE EL ITEM REDEFINIDO).                           *
+      *****************************************************************
+      * AUTOR: MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+
+       01  ERRMAPI.
+           05  FILLER               PIC X(12).
+           05  PROGRAMAL             PIC S9(4) COMP.
+           05  PROGRAMAF             PIC X.
+           05  FILLER REDEFINES PROGRAMAF.
+               10  PROGRAMAA         PIC X.
+           05  PROGRAMAI             PIC X(08).
+           05  FECHADL               PIC S9(4) COMP.
+           05  FECHADF               PIC X.
+           05  FILLER REDEFINES FECHADF.
+               10  FECHADA           PIC X.
+           05  FECHADI               PIC X(10).
+           05  FECHAHL               PIC S9(4) COMP.
+           05  FECHAHF               PIC X.
+           05  FILLER REDEFINES FECHAHF.
+               10  FECHAHA           PIC X.
+           05  FECHAHI               PIC X(10).
+           05  ENTORNOL              PIC S9(4) COMP.
+           05  ENTORNOF              PIC X.
+           05  FILLER REDEFINES ENTORNOF.
+               10  ENTORNOA          PIC X.
+           05  ENTORNOI              PIC X(05).
+           05  MSGL                  PIC S9(4) COMP.
+           05  MSGF                  PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              PIC X.
+           05  MSGI                  PIC X(60).
+           05  LIN1L                 PIC S9(4) COMP.
+           05  LIN1F                 PIC X.
+           05  FILLER REDEFINES LIN1F.
+               10  LIN1A             PIC X.
+           05  LIN1I                 PIC X(60).
+           05  LIN2L                 PIC S9(4) COMP.
+           05  LIN2F                 PIC X.
+           05  FILLER REDEFINES LIN2F.
+               10  LIN2A             PIC X.
+           05  LIN2I                 PIC X(60).
+           05  LIN3L                 PIC S9(4) COMP.
+           05  LIN3F                 PIC X.
+           05  FILLER REDEFINES LIN3F.
+               10  LIN3A             PIC X.
+           05  LIN3I                 PIC X(60).
+           05  LIN4L                 PIC S9(4) COMP.
+           05  LIN4F                 PIC X.
+           05  FILLER REDEFINES LIN4F.
+               10  LIN4A             PIC X.
+           05  LIN4I                 PIC X(60).
+           05  LIN5L                 PIC S9(4) COMP.
+           05  LIN5F                 PIC X.
+           05  FILLER REDEFINES LIN5F.
+               10  LIN5A             PIC X.
+           05  LIN5I                 PIC X(60).
+
+       01  ERRMAPO REDEFINES ERRMAPI.
+           05  FILLER               PIC X(12).
+           05  FILLER               PIC X(03).
+           05  PROGRAMAO             PIC X(08).
+           05  FILLER               PIC X(03).
+           05  FECHADO               PIC X(10).
+           05  FILLER               PIC X(03).
+           05  FECHAHO               PIC X(10).
+           05  FILLER               PIC X(03).
+           05  ENTORNOO              PIC X(05).
+           05  FILLER               PIC X(03).
+           05  MSGO                  PIC X(60).
+           05  FILLER               PIC X(03).
+           05  LIN1O                 PIC X(60).
+           05  FILLER               PIC X(03).
+           05  LIN2O                 PIC X(60).
+           05  FILLER               PIC X(03).
+           05  LIN3O                 PIC X(60).
+           05  FILLER               PIC X(03).
+           05  LIN4O                 PIC X(60).
+           05  FILLER               PIC X(03).
+           05  LIN5O                 PIC X(60).
