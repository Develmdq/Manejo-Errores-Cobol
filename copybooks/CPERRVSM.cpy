@@ -0,0 +1,33 @@
+      *****************************************************************
+      * COPYBOOK: CPERRVSM                                           *
+      *****************************************************************
+      * LAYOUT DEL REGISTRO DE LA COPIA VSAM (ERRVSAM) DEL HISTORICO  *
+      * DE ERRORES. USO: FD ERR-VSAM-FILE DE PGMERROR (GRABA) Y      *
+      * WORKING-STORAGE DE PGMERRINQ (LEE VIA STARTBR/READNEXT), PARA *
+      * QUE AMBOS QUEDEN SINCRONIZADOS ANTE UN CAMBIO DE LAYOUT       *
+      * (MISMO CRITERIO YA USADO EN CPERRLOG PARA ERRHIST).          *
+      *****************************************************************
+      * AUTOR: MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+
+       01 WS-ERR-VSAM-REC.
+          05 WS-VSAM-CLAVE.
+             07 WS-VSAM-PROGRAMA     PIC X(08).
+      *---------------------------------------------------------------*
+      * FECHA EN FORMATO AAAA-MM-DD (ISO): LA CLAVE SE RECORRE EN     *
+      * ORDEN ASCENDENTE VIA STARTBR/READNEXT, Y SOLO UN FORMATO CON  *
+      * EL ANIO PRIMERO ORDENA CRONOLOGICAMENTE POR COMPARACION DE    *
+      * BYTES. NO USAR DD-MM-AAAA AQUI (ESE FORMATO ES SOLO PARA      *
+      * DESPLIEGUE EN PANTALLA/SPOOL, VER WS-FECHA-EDITADA).          *
+      *---------------------------------------------------------------*
+             07 WS-VSAM-FECHA        PIC X(10).
+             07 WS-VSAM-HORA         PIC X(08).
+          05 WS-VSAM-ENTORNO         PIC X(05).
+          05 WS-VSAM-SEVERIDAD       PIC X(01).
+          05 WS-VSAM-PUNTO           PIC X(30).
+          05 WS-VSAM-FILE-STATUS     PIC X(02).
+          05 WS-VSAM-SQLCODE         PIC S9(09).
+          05 WS-VSAM-TRANSID         PIC X(04).
+          05 WS-VSAM-TERMID          PIC X(04).
+          05 WS-VSAM-TASKN           PIC 9(07).
+          05 FILLER                  PIC X(03).
