@@ -21,6 +21,17 @@
            05 WS-ERR-ACCION       PIC X(20) VALUE SPACES.
               88 ERR-SIN-ACCION             VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      * CADENA DE LLAMADAS (CADA NIVEL APILA SU PROPIO PROGRAMA).     *
+      * WS-ERR-CALL-STACK SOLO TIENE 5 OCURRENCIAS: EL LLAMADOR DEBE  *
+      * APILAR SOLO SI WS-ERR-CALL-NIVEL < 5 (VER EJEMPLO DE USO EN   *
+      * EL ENCABEZADO DE PGMERROR.CBL); NIVELES POR ENCIMA DE 5 SE    *
+      * DESCARTAN, NO SE HACE CRECER LA TABLA.                        *
+      *---------------------------------------------------------------*
+           05 WS-ERR-CALL-NIVEL   PIC 9(01) COMP VALUE ZEROS.
+           05 WS-ERR-CALL-STACK   OCCURS 5 TIMES
+                                   PIC X(08) VALUE SPACES.
+
       *---------------------------------------------------------------*
       * ENTORNO DE EJECUCION                                          *
       *---------------------------------------------------------------*
@@ -28,16 +39,29 @@
               88 ERR-ES-BATCH               VALUE 'BATCH'.
               88 ERR-ES-CICS                VALUE 'CICS '.
 
+      *---------------------------------------------------------------*
+      * SEVERIDAD DEL ERROR                                           *
+      *---------------------------------------------------------------*
+           05 WS-ERR-SEVERIDAD    PIC X(01) VALUE 'F'.
+              88 ERR-ES-FATAL               VALUE 'F'.
+              88 ERR-ES-WARNING             VALUE 'W'.
+              88 ERR-ES-CRITICAL            VALUE 'C'.
+
       *---------------------------------------------------------------*
       * CODIGOS DE ERROR POR AREA                                     *
       *---------------------------------------------------------------*
            05 WS-ERR-FILE-STATUS  PIC X(02) VALUE SPACES.
               88 ERR-FS-OK                  VALUE '00'.
               88 ERR-FS-AT-END              VALUE '10'.
+              88 ERR-FS-SEQUENCIA           VALUE '21'.
               88 ERR-FS-CLAVE-DUP           VALUE '22'.
               88 ERR-FS-NO-FOUND            VALUE '23'.
               88 ERR-FS-NO-FILE             VALUE '35'.
               88 ERR-FS-NO-PERMIT           VALUE '37'.
+              88 ERR-FS-ATRIB-MISMATCH      VALUE '39'.
+              88 ERR-FS-YA-ABIERTO          VALUE '41'.
+              88 ERR-FS-AT-END-OPCIONAL     VALUE '46'.
+              88 ERR-FS-OPEN-INVALIDO       VALUE '48'.
 
            05 WS-ERR-SQLCODE      PIC S9(09) COMP VALUE ZEROS.
               88 ERR-SQL-OK                 VALUE 0.
@@ -48,8 +72,26 @@
               88 ERR-SQL-SIN-PERMISO        VALUE -551.
               88 ERR-SQL-CLAVE-DUP          VALUE -803.
               88 ERR-SQL-MULTI-ROW          VALUE -811.
+              88 ERR-SQL-TIMESTAMP-PLAN     VALUE -818.
+              88 ERR-SQL-RECURSO            VALUE -904.
               88 ERR-SQL-DEADLOCK           VALUE -911.
               88 ERR-SQL-TIMEOUT            VALUE -913.
+              88 ERR-SQL-SIN-AUTORIZACION   VALUE -922.
+
+      *---------------------------------------------------------------*
+      * SQLCA COMPLETA (TEXTO Y WARNINGS DEVUELTOS POR DB2)           *
+      *---------------------------------------------------------------*
+           05 WS-ERR-SQLERRMC     PIC X(70) VALUE SPACES.
+           05 WS-ERR-SQLERRP      PIC X(08) VALUE SPACES.
+           05 WS-ERR-SQLWARN.
+              07 WS-ERR-SQLWARN0  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN1  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN2  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN3  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN4  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN5  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN6  PIC X(01) VALUE SPACE.
+              07 WS-ERR-SQLWARN7  PIC X(01) VALUE SPACE.
 
            05 WS-ERR-RESP-CICS    PIC S9(09) COMP VALUE ZEROS.
               88 ERR-CICS-OK                VALUE 0.
@@ -60,3 +102,33 @@
       * ABEND CODE PARA CICS (4 CARACTERES)                          *
       *---------------------------------------------------------------*
            05 WS-ERR-ABCODE       PIC X(04) VALUE 'ERR9'.
+
+      *---------------------------------------------------------------*
+      * CONTEXTO DE LA TAREA CICS QUE DISPARO EL ERROR                *
+      *---------------------------------------------------------------*
+           05 WS-ERR-TRANSID      PIC X(04) VALUE SPACES.
+           05 WS-ERR-TERMID       PIC X(04) VALUE SPACES.
+           05 WS-ERR-TASKN        PIC S9(07) COMP VALUE ZEROS.
+
+      *---------------------------------------------------------------*
+      * JOB/STEP DEL JCL QUE DISPARO EL ERROR (SUITES MULTI-STEP)     *
+      *---------------------------------------------------------------*
+           05 WS-ERR-JOBNAME      PIC X(08) VALUE SPACES.
+           05 WS-ERR-STEPNAME     PIC X(08) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * POLITICA DE REINTENTOS PARA ERRORES TRANSITORIOS DE DB2       *
+      *---------------------------------------------------------------*
+           05 WS-ERR-REINTENTOS     PIC 9(02) COMP VALUE ZEROS.
+           05 WS-ERR-MAX-REINTENTOS PIC 9(02) COMP VALUE ZEROS.
+
+           05 WS-ERR-RESULTADO      PIC X(01) VALUE 'X'.
+              88 ERR-REINTENTAR               VALUE 'R'.
+              88 ERR-CANCELADO                VALUE 'X'.
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT DE REINICIO PARA CANCELACIONES EN BATCH            *
+      *---------------------------------------------------------------*
+           05 WS-ERR-CHECKPOINT.
+              07 WS-ERR-CHK-CLAVE    PIC X(20) VALUE SPACES.
+              07 WS-ERR-CHK-CONTADOR PIC 9(09) COMP VALUE ZEROS.
