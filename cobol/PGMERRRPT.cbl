@@ -0,0 +1,280 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMERRRPT.
+
+      *****************************************************************
+      *   REPORTE RESUMEN DEL HISTORICO DE ERRORES DE PGMERROR        *
+      *****************************************************************
+      * AUTOR : MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+      * FUNCION:                                                      *
+      *   LEE EL HISTORICO DE ERRORES (ERRHIST, GRABADO POR PGMERROR) *
+      *   Y PRODUCE UN RESUMEN DE FALLOS POR PROGRAMA, POR FILE       *
+      *   STATUS/SQLCODE Y POR ENTORNO, PARA CORRER A DIARIO O        *
+      *   SEMANALMENTE COMO JOB BATCH INDEPENDIENTE.                  *
+      *****************************************************************
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      * ERRHIST ES UN GDG EN PRODUCCION (VER PGMERROR). PARA UN       *
+      * RESUMEN MES A MES, EL JCL DE ESTE PASO DEBE CONCATENAR LAS    *
+      * GENERACIONES QUE CORRESPONDAN BAJO EL MISMO DD ERRHIST        *
+      * (P.EJ. ERR.HIST.LOG(0),ERR.HIST.LOG(-1),...,ERR.HIST.LOG(-29) *
+      * PARA UN MES) - EL PROGRAMA SOLO LEE SECUENCIALMENTE EL DD.    *
+      *---------------------------------------------------------------*
+           SELECT ERR-LOG-FILE ASSIGN TO 'ERRHIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOGFILE-ST.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  ERR-LOG-FILE
+           RECORDING MODE IS F.
+           COPY CPERRLOG.
+
+       WORKING-STORAGE SECTION.
+       77 FILLER               PIC X(26) VALUE '* INICIO WS *'.
+
+       01 WS-SEPARADOR         PIC X(60) VALUE ALL '='.
+       01 WS-SEPARADOR-MIN     PIC X(60) VALUE ALL '-'.
+
+       01 WS-LOGFILE-ST        PIC X(02) VALUE '00'.
+          88 LOGFILE-OK                  VALUE '00'.
+          88 LOGFILE-AT-END              VALUE '10'.
+
+       01 WS-FIN-ARCHIVO       PIC X(01) VALUE 'N'.
+          88 FIN-ARCHIVO                 VALUE 'S'.
+
+      *---------------------------------------------------------------*
+      * ACUMULADORES POR PROGRAMA                                     *
+      *---------------------------------------------------------------*
+       01 WS-TAB-PROGRAMAS.
+          05 WS-PROG-TOTAL     PIC 9(04) COMP VALUE ZEROS.
+          05 WS-PROG-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-PROG-IDX.
+             07 WS-PROG-NOMBRE PIC X(08) VALUE SPACES.
+             07 WS-PROG-CONT   PIC 9(07) COMP VALUE ZEROS.
+
+      *---------------------------------------------------------------*
+      * ACUMULADORES POR FILE STATUS                                  *
+      *---------------------------------------------------------------*
+       01 WS-TAB-FILESTATUS.
+          05 WS-FS-TOTAL       PIC 9(04) COMP VALUE ZEROS.
+          05 WS-FS-ENTRY   OCCURS 20 TIMES
+                            INDEXED BY WS-FS-IDX.
+             07 WS-FS-CODIGO   PIC X(02) VALUE SPACES.
+             07 WS-FS-CONT     PIC 9(07) COMP VALUE ZEROS.
+
+      *---------------------------------------------------------------*
+      * ACUMULADORES POR SQLCODE                                      *
+      *---------------------------------------------------------------*
+       01 WS-TAB-SQLCODES.
+          05 WS-SQL-TOTAL      PIC 9(04) COMP VALUE ZEROS.
+          05 WS-SQL-ENTRY  OCCURS 30 TIMES
+                            INDEXED BY WS-SQL-IDX.
+             07 WS-SQL-CODIGO  PIC S9(09) VALUE ZEROS.
+             07 WS-SQL-CONT    PIC 9(07) COMP VALUE ZEROS.
+
+      *---------------------------------------------------------------*
+      * ACUMULADORES POR ENTORNO                                      *
+      *---------------------------------------------------------------*
+       01 WS-CONT-BATCH        PIC 9(07) COMP VALUE ZEROS.
+       01 WS-CONT-CICS         PIC 9(07) COMP VALUE ZEROS.
+       01 WS-CONT-OTRO         PIC 9(07) COMP VALUE ZEROS.
+
+       01 WS-CONT-LEIDOS       PIC 9(07) COMP VALUE ZEROS.
+
+       77 FILLER               PIC X(26) VALUE '* FINAL  WS *'.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       PRINCIPAL.
+
+           PERFORM 1000-I-INICIO THRU 1000-F-INICIO
+           PERFORM 2000-I-PROCESO THRU 2000-F-PROCESO
+                   UNTIL FIN-ARCHIVO
+           PERFORM 3000-IMPRIMIR-REPORTE THRU 3000-F-REPORTE
+           PERFORM 9000-I-CIERRE THRU 9000-F-CIERRE
+           .
+       FIN-PRINCIPAL.
+           GOBACK.
+
+      *****************************************************************
+      *              ABRIR EL HISTORICO DE ERRORES                    *
+      *****************************************************************
+       1000-I-INICIO.
+
+           OPEN INPUT ERR-LOG-FILE
+           IF NOT LOGFILE-OK
+              DISPLAY 'PGMERRRPT: NO SE PUDO ABRIR ERRHIST - STATUS '
+                      WS-LOGFILE-ST
+              MOVE 'S' TO WS-FIN-ARCHIVO
+           ELSE
+              PERFORM 1100-LEER-SIGUIENTE
+           END-IF
+           .
+       1000-F-INICIO.
+           EXIT.
+
+       1100-LEER-SIGUIENTE.
+
+           READ ERR-LOG-FILE
+               AT END
+                  MOVE 'S' TO WS-FIN-ARCHIVO
+           END-READ
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *         ACUMULAR UN REGISTRO DEL HISTORICO DE ERRORES         *
+      *****************************************************************
+       2000-I-PROCESO.
+
+           ADD 1 TO WS-CONT-LEIDOS
+           PERFORM 2100-ACUM-PROGRAMA
+           PERFORM 2200-ACUM-FILESTATUS
+           PERFORM 2300-ACUM-SQLCODE
+           PERFORM 2400-ACUM-ENTORNO
+           PERFORM 1100-LEER-SIGUIENTE
+           .
+       2000-F-PROCESO.
+           EXIT.
+
+       2100-ACUM-PROGRAMA.
+
+           SET WS-PROG-IDX TO 1
+           PERFORM UNTIL WS-PROG-IDX > WS-PROG-TOTAL
+                      OR WS-PROG-NOMBRE(WS-PROG-IDX) = WS-LOG-PROGRAMA
+              SET WS-PROG-IDX UP BY 1
+           END-PERFORM
+
+           IF WS-PROG-IDX > WS-PROG-TOTAL
+              IF WS-PROG-TOTAL < 50
+                 ADD 1 TO WS-PROG-TOTAL
+                 SET WS-PROG-IDX TO WS-PROG-TOTAL
+                 MOVE WS-LOG-PROGRAMA TO WS-PROG-NOMBRE(WS-PROG-IDX)
+                 MOVE 1 TO WS-PROG-CONT(WS-PROG-IDX)
+              END-IF
+           ELSE
+              ADD 1 TO WS-PROG-CONT(WS-PROG-IDX)
+           END-IF
+           EXIT PARAGRAPH.
+
+       2200-ACUM-FILESTATUS.
+
+           SET WS-FS-IDX TO 1
+           PERFORM UNTIL WS-FS-IDX > WS-FS-TOTAL
+                      OR WS-FS-CODIGO(WS-FS-IDX) = WS-LOG-FILE-STATUS
+              SET WS-FS-IDX UP BY 1
+           END-PERFORM
+
+           IF WS-FS-IDX > WS-FS-TOTAL
+              IF WS-FS-TOTAL < 20
+                 ADD 1 TO WS-FS-TOTAL
+                 SET WS-FS-IDX TO WS-FS-TOTAL
+                 MOVE WS-LOG-FILE-STATUS TO WS-FS-CODIGO(WS-FS-IDX)
+                 MOVE 1 TO WS-FS-CONT(WS-FS-IDX)
+              END-IF
+           ELSE
+              ADD 1 TO WS-FS-CONT(WS-FS-IDX)
+           END-IF
+           EXIT PARAGRAPH.
+
+       2300-ACUM-SQLCODE.
+
+           SET WS-SQL-IDX TO 1
+           PERFORM UNTIL WS-SQL-IDX > WS-SQL-TOTAL
+                      OR WS-SQL-CODIGO(WS-SQL-IDX) = WS-LOG-SQLCODE
+              SET WS-SQL-IDX UP BY 1
+           END-PERFORM
+
+           IF WS-SQL-IDX > WS-SQL-TOTAL
+              IF WS-SQL-TOTAL < 30
+                 ADD 1 TO WS-SQL-TOTAL
+                 SET WS-SQL-IDX TO WS-SQL-TOTAL
+                 MOVE WS-LOG-SQLCODE TO WS-SQL-CODIGO(WS-SQL-IDX)
+                 MOVE 1 TO WS-SQL-CONT(WS-SQL-IDX)
+              END-IF
+           ELSE
+              ADD 1 TO WS-SQL-CONT(WS-SQL-IDX)
+           END-IF
+           EXIT PARAGRAPH.
+
+       2400-ACUM-ENTORNO.
+
+           EVALUATE WS-LOG-ENTORNO
+           WHEN 'BATCH'
+                ADD 1 TO WS-CONT-BATCH
+           WHEN 'CICS '
+                ADD 1 TO WS-CONT-CICS
+           WHEN OTHER
+                ADD 1 TO WS-CONT-OTRO
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *              IMPRIMIR EL RESUMEN EN EL SPOOL                  *
+      *****************************************************************
+       3000-IMPRIMIR-REPORTE.
+
+           DISPLAY WS-SEPARADOR
+           DISPLAY 'RESUMEN DE ERRORES - PGMERRRPT'
+           DISPLAY WS-SEPARADOR
+           DISPLAY 'TOTAL DE OCURRENCIAS LEIDAS : ' WS-CONT-LEIDOS
+           DISPLAY WS-SEPARADOR-MIN
+
+           DISPLAY 'POR ENTORNO:'
+           DISPLAY '  BATCH : ' WS-CONT-BATCH
+           DISPLAY '  CICS  : ' WS-CONT-CICS
+           DISPLAY '  OTRO  : ' WS-CONT-OTRO
+           DISPLAY WS-SEPARADOR-MIN
+
+           DISPLAY 'POR PROGRAMA:'
+           PERFORM VARYING WS-PROG-IDX FROM 1 BY 1
+                   UNTIL WS-PROG-IDX > WS-PROG-TOTAL
+              DISPLAY '  ' WS-PROG-NOMBRE(WS-PROG-IDX)
+                      ' : ' WS-PROG-CONT(WS-PROG-IDX)
+           END-PERFORM
+           DISPLAY WS-SEPARADOR-MIN
+
+           DISPLAY 'POR FILE STATUS:'
+           PERFORM VARYING WS-FS-IDX FROM 1 BY 1
+                   UNTIL WS-FS-IDX > WS-FS-TOTAL
+              DISPLAY '  ' WS-FS-CODIGO(WS-FS-IDX)
+                      ' : ' WS-FS-CONT(WS-FS-IDX)
+           END-PERFORM
+           DISPLAY WS-SEPARADOR-MIN
+
+           DISPLAY 'POR SQLCODE:'
+           PERFORM VARYING WS-SQL-IDX FROM 1 BY 1
+                   UNTIL WS-SQL-IDX > WS-SQL-TOTAL
+              DISPLAY '  ' WS-SQL-CODIGO(WS-SQL-IDX)
+                      ' : ' WS-SQL-CONT(WS-SQL-IDX)
+           END-PERFORM
+           DISPLAY WS-SEPARADOR
+           .
+       3000-F-REPORTE.
+           EXIT.
+
+      *****************************************************************
+      *              CERRAR EL HISTORICO DE ERRORES                   *
+      *****************************************************************
+       9000-I-CIERRE.
+
+           IF LOGFILE-OK OR LOGFILE-AT-END
+              CLOSE ERR-LOG-FILE
+           END-IF
+           .
+       9000-F-CIERRE.
+           EXIT.
