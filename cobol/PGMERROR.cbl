@@ -22,6 +22,54 @@
       *   MOVE 'BATCH'       TO WS-ERR-ENTORNO                        *
       *   CALL 'PGMERROR'    USING WS-ERROR                           *
       *                                                               *
+      *   EN CICS, ANTES DE LLAMAR, EL PROGRAMA LLAMADOR DEBE PASAR   *
+      *   SU PROPIO CONTEXTO DE TAREA (EL EIB NO ES VISIBLE DESDE UN  *
+      *   SUBPROGRAMA CALLED):                                        *
+      *   MOVE EIBTRNID       TO WS-ERR-TRANSID                       *
+      *   MOVE EIBTRMID       TO WS-ERR-TERMID                        *
+      *   MOVE EIBTASKN       TO WS-ERR-TASKN                         *
+      *                                                               *
+      *   PARA SUITES MULTI-NIVEL, CADA PROGRAMA APILA SU NOMBRE      *
+      *   ANTES DE LLAMAR AL SIGUIENTE (MAXIMO 5 NIVELES; WS-ERR-CALL-*
+      *   STACK NO TIENE MAS OCUPANCIAS QUE ESO, ASI QUE SOLO SE      *
+      *   APILA SI TODAVIA HAY LUGAR):                                 *
+      *   IF WS-ERR-CALL-NIVEL < 5                                    *
+      *      ADD 1 TO WS-ERR-CALL-NIVEL                               *
+      *      MOVE 'MIPGM001' TO WS-ERR-CALL-STACK(WS-ERR-CALL-NIVEL)  *
+      *   END-IF                                                      *
+      *                                                               *
+      *   PARA PODER REANUDAR UN PASO BATCH DESDE EL PUNTO DE FALLO,  *
+      *   INFORMAR EL ULTIMO PUNTO PROCESADO ANTES DE LLAMAR:         *
+      *   MOVE WS-CLAVE-ACTUAL   TO WS-ERR-CHK-CLAVE                  *
+      *   MOVE WS-CONTADOR-LEIDOS TO WS-ERR-CHK-CONTADOR               *
+      *                                                               *
+      *   POR DEFECTO EL ERROR ES FATAL (CANCELA). PARA UN ERROR NO   *
+      *   FATAL QUE SOLO DEBE QUEDAR REGISTRADO (EL LLAMADOR SIGUE):  *
+      *   MOVE 'W' TO WS-ERR-SEVERIDAD                                *
+      *   PARA UN ERROR CRITICO QUE ADEMAS DEBE AVISAR AL ON-CALL     *
+      *   (VIA PGMALERT):                                             *
+      *   MOVE 'C' TO WS-ERR-SEVERIDAD                                *
+      *                                                               *
+      *   PARA HABILITAR REINTENTO AUTOMATICO EN DEADLOCK/TIMEOUT DE  *
+      *   DB2 (-911/-913), INFORMAR CUANTOS REINTENTOS SE PERMITEN    *
+      *   ANTES DE LA PRIMERA LLAMADA (0 = SIN REINTENTOS, CANCELA    *
+      *   DIRECTO COMO HASTA AHORA). SI PGMERROR DECIDE REINTENTAR,   *
+      *   WS-ERR-RESULTADO QUEDA EN 'R' (88 ERR-REINTENTAR) Y NO      *
+      *   CANCELA; EL LLAMADOR DEBE CONSULTARLO Y VOLVER A INTENTAR   *
+      *   SU OPERACION ANTES DE LLAMAR A PGMERROR DE NUEVO:           *
+      *   MOVE 3 TO WS-ERR-MAX-REINTENTOS                             *
+      *   CALL 'PGMERROR' USING WS-ERROR                              *
+      *   IF ERR-REINTENTAR                                           *
+      *      *> REPETIR LA OPERACION QUE FALLO                       *
+      *   END-IF                                                      *
+      *                                                               *
+      *   PGMERROR NO TIENE FORMA DE OBTENER EL JOBNAME/STEPNAME (NO  *
+      *   HAY CEE3ABD DISPONIBLE EN ESTE ENTORNO); EL PROGRAMA TOP    *
+      *   DEL STEP DEBE RECIBIRLOS POR PARM DEL JCL (O CEE3ABD SI EL  *
+      *   SHOP LO TIENE) Y PROPAGARLOS ANTES DE LLAMAR:                *
+      *   MOVE WS-PARM-JOBNAME   TO WS-ERR-JOBNAME                    *
+      *   MOVE WS-PARM-STEPNAME  TO WS-ERR-STEPNAME                   *
+      *                                                               *
       *****************************************************************
 
       *****************************************************************
@@ -31,14 +79,170 @@
        SPECIAL-NAMES.
                  DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      * HISTORICO DE ERRORES (PISTA DE AUDITORIA ENTRE JOBS)          *
+      *                                                                *
+      * EL DD ERRHIST SE CATALOGA COMO GDG EN EL JCL DE PRODUCCION    *
+      * (DSN=ERR.HIST.LOG(+1),DISP=(NEW,CATLG,DELETE), UNA GENERACION *
+      * NUEVA POR DIA/JOB, CON LA RETENCION DEFINIDA EN EL GDG BASE). *
+      * EL PROGRAMA NO NECESITA SABER NADA DE ESO: OPEN EXTEND SOLO   *
+      * AGREGA REGISTROS DENTRO DE LA GENERACION ACTUAL DEL JOB; ES   *
+      * EL JCL, NO EL COBOL, QUIEN DECIDE CUANDO ABRIR UNA GENERACION *
+      * NUEVA. PARA ANALISIS MES A MES, APUNTAR PGMERRRPT (O UN JOB   *
+      * DE CONCATENACION) A LAS GENERACIONES QUE CORRESPONDAN,        *
+      * P.EJ. ERR.HIST.LOG(0) A ERR.HIST.LOG(-29) PARA UN MES.        *
+      *---------------------------------------------------------------*
+           SELECT ERR-LOG-FILE ASSIGN TO 'ERRHIST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOGFILE-ST.
+
+      *---------------------------------------------------------------*
+      * DATASET DE REINICIO PARA CANCELACIONES EN BATCH               *
+      *---------------------------------------------------------------*
+           SELECT RESTART-FILE ASSIGN TO 'RESTART'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-ST.
+
+      *---------------------------------------------------------------*
+      * TABLA DE DESCRIPCIONES DE SQLCODE (MANTENIBLE SIN RECOMPILAR) *
+      *---------------------------------------------------------------*
+           SELECT SQLDESC-FILE ASSIGN TO 'SQLDESC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SQLDESC-ST.
+
+      *---------------------------------------------------------------*
+      * TABLA DE DESCRIPCIONES DE FILE STATUS (IDEM)                  *
+      *---------------------------------------------------------------*
+           SELECT FSDESC-FILE ASSIGN TO 'FSDESC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSDESC-ST.
+
+      *---------------------------------------------------------------*
+      * COPIA VSAM (KSDS) DEL HISTORICO DE ERRORES, PARA CONSULTA EN  *
+      * LINEA POR PGMERRINQ VIA STARTBR/READNEXT. ERRHIST SIGUE SIENDO*
+      * LA PISTA DE AUDITORIA OFICIAL (GDG, SOLO LECTURA SECUENCIAL); *
+      * ERRVSAM ES SU COPIA INDEXADA POR PROGRAMA+FECHA+HORA PARA     *
+      * ACCESO ALEATORIO ONLINE. SI DOS OCURRENCIAS CAEN EN LA MISMA  *
+      * CLAVE (MISMO PROGRAMA/FECHA/HORA) LA SEGUNDA SE DESCARTA DE   *
+      * ERRVSAM (INVALID KEY) PERO SIGUE QUEDANDO EN ERRHIST, QUE ES  *
+      * LA FUENTE DE VERDAD.                                          *
+      *---------------------------------------------------------------*
+           SELECT ERR-VSAM-FILE ASSIGN TO 'ERRVSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-VSAM-CLAVE
+               FILE STATUS IS WS-VSAM-ST.
+
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
+       FILE SECTION.
+       FD  ERR-LOG-FILE
+           RECORDING MODE IS F.
+           COPY CPERRLOG.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01 WS-RESTART-REC.
+          05 WS-RST-PROGRAMA      PIC X(08).
+          05 WS-RST-CHK-CLAVE     PIC X(20).
+          05 WS-RST-CHK-CONTADOR  PIC 9(09).
+          05 WS-RST-FECHA         PIC X(10).
+          05 WS-RST-HORA          PIC X(08).
+          05 WS-RST-JOBNAME       PIC X(08).
+          05 WS-RST-STEPNAME      PIC X(08).
+          05 FILLER               PIC X(05).
+
+       FD  SQLDESC-FILE
+           RECORDING MODE IS F.
+       01 WS-SQLDESC-REC.
+          05 WS-SQLDESC-CODIGO    PIC S9(09) SIGN IS TRAILING SEPARATE.
+          05 WS-SQLDESC-TEXTO     PIC X(30).
+
+       FD  FSDESC-FILE
+           RECORDING MODE IS F.
+       01 WS-FSDESC-REC.
+          05 WS-FSDESC-CODIGO     PIC X(02).
+          05 WS-FSDESC-TEXTO      PIC X(30).
+
+       FD  ERR-VSAM-FILE.
+           COPY CPERRVSM.
+
        WORKING-STORAGE SECTION.
        77 FILLER               PIC X(26) VALUE '* INICIO WS *'.
 
+      *---------------------------------------------------------------*
+      * ESTADO DEL ARCHIVO HISTORICO DE ERRORES                       *
+      *---------------------------------------------------------------*
+       01 WS-LOGFILE-ST        PIC X(02) VALUE '00'.
+          88 LOGFILE-OK                  VALUE '00'.
+          88 LOGFILE-NO-EXISTE           VALUE '35'.
+
+      *---------------------------------------------------------------*
+      * ESTADO DEL DATASET DE REINICIO                                *
+      *---------------------------------------------------------------*
+       01 WS-RESTART-ST        PIC X(02) VALUE '00'.
+          88 RESTART-OK                  VALUE '00'.
+          88 RESTART-NO-EXISTE           VALUE '35'.
+
+      *---------------------------------------------------------------*
+      * ESTADO DE LAS TABLAS DE DESCRIPCION DE CODIGOS DE ERROR       *
+      *---------------------------------------------------------------*
+       01 WS-SQLDESC-ST        PIC X(02) VALUE '00'.
+          88 SQLDESC-OK                  VALUE '00'.
+          88 SQLDESC-AT-END              VALUE '10'.
+          88 SQLDESC-NO-EXISTE           VALUE '35'.
+
+       01 WS-FSDESC-ST         PIC X(02) VALUE '00'.
+          88 FSDESC-OK                   VALUE '00'.
+          88 FSDESC-AT-END               VALUE '10'.
+          88 FSDESC-NO-EXISTE            VALUE '35'.
+
+      *---------------------------------------------------------------*
+      * ESTADO DE LA COPIA VSAM DEL HISTORICO DE ERRORES              *
+      *---------------------------------------------------------------*
+       01 WS-VSAM-ST           PIC X(02) VALUE '00'.
+          88 VSAM-OK                     VALUE '00'.
+          88 VSAM-NO-EXISTE              VALUE '35'.
+
+       01 WS-TABLAS-DESC-CARGADAS PIC X(01) VALUE 'N'.
+          88 TABLAS-DESC-CARGADAS         VALUE 'S'.
+
+      *---------------------------------------------------------------*
+      * VALOR ESTANDAR DE DFHRESP(DUPREC) EN CICS, PARA COMPARAR      *
+      * CONTRA WS-ERR-RESP-CICS SIN DEPENDER DEL TRADUCTOR CICS       *
+      * (DFHRESP NO EXISTE SIN TRADUCIR).                             *
+      *---------------------------------------------------------------*
+       01 WS-CICS-DUPREC       PIC S9(08) COMP VALUE 14.
+
+      *---------------------------------------------------------------*
+      * TABLA EN MEMORIA: DESCRIPCIONES DE SQLCODE (CARGADA DE        *
+      * SQLDESC, DATASET MANTENIBLE SIN RECOMPILAR EL PROGRAMA)       *
+      *---------------------------------------------------------------*
+       01 WS-TAB-SQLDESC.
+          05 WS-TAB-SQLDESC-TOTAL PIC 9(04) COMP VALUE ZEROS.
+          05 WS-TAB-SQLDESC-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY WS-TAB-SQLDESC-IDX.
+             07 WS-TAB-SQLDESC-CODIGO PIC S9(09) VALUE ZEROS.
+             07 WS-TAB-SQLDESC-TEXTO  PIC X(30) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      * TABLA EN MEMORIA: DESCRIPCIONES DE FILE STATUS (CARGADA DE    *
+      * FSDESC, DATASET MANTENIBLE SIN RECOMPILAR EL PROGRAMA)        *
+      *---------------------------------------------------------------*
+       01 WS-TAB-FSDESC.
+          05 WS-TAB-FSDESC-TOTAL  PIC 9(04) COMP VALUE ZEROS.
+          05 WS-TAB-FSDESC-ENTRY  OCCURS 30 TIMES
+                                   INDEXED BY WS-TAB-FSDESC-IDX.
+             07 WS-TAB-FSDESC-CODIGO  PIC X(02) VALUE SPACES.
+             07 WS-TAB-FSDESC-TEXTO   PIC X(30) VALUE SPACES.
+
        01 WS-SEPARADOR         PIC X(60) VALUE ALL '='.
        01 WS-SEPARADOR-MIN     PIC X(60) VALUE ALL '-'.
+       01 WS-TITULO-ERROR      PIC X(24) VALUE SPACES.
+       01 WS-IDX-PILA          PIC 9(01) COMP VALUE ZEROS.
 
       *---------------------------------------------------------------*
       * FECHA Y HORA DEL ERROR                                        *
@@ -48,6 +252,13 @@
           05 FILLER            PIC X(01).
           05 WS-HORA-EDITADA   PIC X(08).
 
+      *---------------------------------------------------------------*
+      * FECHA EN FORMATO AAAA-MM-DD (ISO), PARA CLAVES/COMPARACIONES  *
+      * QUE DEBAN ORDENAR CRONOLOGICAMENTE (ERRVSAM). WS-FECHA-EDITADA*
+      * (DD-MM-AAAA) QUEDA RESERVADA PARA EL DESPLIEGUE EN PANTALLA.  *
+      *---------------------------------------------------------------*
+       01 WS-FECHA-ISO         PIC X(10).
+
       *---------------------------------------------------------------*
       * DESCRIPCION DEL SQLCODE                                       *
       *---------------------------------------------------------------*
@@ -73,8 +284,14 @@
 
            PERFORM 1000-I-INICIO THRU 1000-F-INICIO
            PERFORM 2000-I-PROCESO THRU 2000-F-PROCESO
+           PERFORM 2600-EVALUAR-REINTENTO
            PERFORM 3000-MOSTRAR-ERROR
-           PERFORM 4000-CANCELAR
+           PERFORM 3500-GRABAR-HISTORICO
+           PERFORM 3550-GRABAR-VSAM
+           PERFORM 3600-DISPARAR-ALERTA
+           IF NOT ERR-REINTENTAR
+              PERFORM 4000-CANCELAR
+           END-IF
            .
        FIN-PRINCIPAL. 
            GOBACK.
@@ -83,16 +300,92 @@
       *              CAPTURAR FECHA Y HORA DEL ERROR                  *
       *****************************************************************
        1000-I-INICIO.
-       
+
            INITIALIZE WS-FECHA
            MOVE FUNCTION FORMATTED-CURRENT-DATE("%d-%m-%Y")
               TO WS-FECHA-EDITADA
+           MOVE FUNCTION FORMATTED-CURRENT-DATE("%Y-%m-%d")
+              TO WS-FECHA-ISO
            MOVE FUNCTION FORMATTED-CURRENT-DATE("%H:%M:%S")
               TO WS-HORA-EDITADA
+
+           IF NOT TABLAS-DESC-CARGADAS
+      *---------------------------------------------------------------*
+      * SQLDESC/FSDESC SON DATASETS SECUENCIALES DE JCL: BAJO CICS NO *
+      * HAY ACCESO NATIVO A ELLOS (EL CONTROL DE ARCHIVOS LO TIENE LA *
+      * REGION), ASI QUE SOLO SE CARGAN EN BATCH. UN LLAMADOR CICS    *
+      * SIMPLEMENTE RECIBE EL TEXTO GENERICO DE 2100/2200, EL MISMO   *
+      * FALLBACK YA PREVISTO CUANDO EL DATASET NO EXISTE.             *
+      *---------------------------------------------------------------*
+              IF ERR-ES-BATCH
+                 PERFORM 1050-CARGAR-TABLAS-DESC
+              END-IF
+              MOVE 'S' TO WS-TABLAS-DESC-CARGADAS
+           END-IF
            .
-       1000-F-INICIO. 
+       1000-F-INICIO.
            EXIT.
 
+      *****************************************************************
+      *   CARGAR LAS TABLAS DE DESCRIPCION DE SQLCODE/FILE STATUS     *
+      *   DESDE LOS DATASETS SQLDESC/FSDESC (UNA SOLA VEZ POR JOB,    *
+      *   SOLO EN BATCH - VER 1000-I-INICIO). SI EL DATASET NO EXISTE,*
+      *   LA TABLA QUEDA VACIA Y 2100/2200 USAN SU TEXTO POR DEFECTO. *
+      *****************************************************************
+       1050-CARGAR-TABLAS-DESC.
+
+           PERFORM 1060-CARGAR-SQLDESC
+           PERFORM 1070-CARGAR-FSDESC
+           EXIT PARAGRAPH.
+
+       1060-CARGAR-SQLDESC.
+
+           OPEN INPUT SQLDESC-FILE
+           IF SQLDESC-OK
+              PERFORM UNTIL SQLDESC-AT-END
+                 READ SQLDESC-FILE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF WS-TAB-SQLDESC-TOTAL < 50
+                          ADD 1 TO WS-TAB-SQLDESC-TOTAL
+                          SET WS-TAB-SQLDESC-IDX
+                             TO WS-TAB-SQLDESC-TOTAL
+                          MOVE WS-SQLDESC-CODIGO TO
+                             WS-TAB-SQLDESC-CODIGO(WS-TAB-SQLDESC-IDX)
+                          MOVE WS-SQLDESC-TEXTO TO
+                             WS-TAB-SQLDESC-TEXTO(WS-TAB-SQLDESC-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SQLDESC-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       1070-CARGAR-FSDESC.
+
+           OPEN INPUT FSDESC-FILE
+           IF FSDESC-OK
+              PERFORM UNTIL FSDESC-AT-END
+                 READ FSDESC-FILE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF WS-TAB-FSDESC-TOTAL < 30
+                          ADD 1 TO WS-TAB-FSDESC-TOTAL
+                          SET WS-TAB-FSDESC-IDX
+                             TO WS-TAB-FSDESC-TOTAL
+                          MOVE WS-FSDESC-CODIGO TO
+                             WS-TAB-FSDESC-CODIGO(WS-TAB-FSDESC-IDX)
+                          MOVE WS-FSDESC-TEXTO TO
+                             WS-TAB-FSDESC-TEXTO(WS-TAB-FSDESC-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FSDESC-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
       *****************************************************************
       *         RESOLVER DESCRIPCION DE CODIGOS DE ERROR              *
       *****************************************************************
@@ -101,57 +394,59 @@
            PERFORM 2100-DESCRIBIR-SQLCODE
            PERFORM 2200-DESCRIBIR-FILE-STATUS
            .
-       2000-F-PROCESO. 
+       2000-F-PROCESO.
            EXIT.
 
+      *****************************************************************
+      *   DECIDIR SI CORRESPONDE REINTENTAR EN VEZ DE CANCELAR         *
+      *****************************************************************
+       2600-EVALUAR-REINTENTO.
+
+           IF (ERR-SQL-DEADLOCK OR ERR-SQL-TIMEOUT)
+              AND WS-ERR-REINTENTOS < WS-ERR-MAX-REINTENTOS
+              ADD 1 TO WS-ERR-REINTENTOS
+              MOVE 'R' TO WS-ERR-RESULTADO
+           ELSE
+              MOVE 'X' TO WS-ERR-RESULTADO
+           END-IF
+           EXIT PARAGRAPH.
 
 
+
+      *****************************************************************
+      *   BUSCAR LA DESCRIPCION DEL SQLCODE EN LA TABLA CARGADA DE    *
+      *   SQLDESC. SI NO SE ENCUENTRA (O EL DATASET NO EXISTE) SE    *
+      *   DEJA UN TEXTO GENERICO, SIN NECESIDAD DE RECOMPILAR PARA   *
+      *   AGREGAR CODIGOS NUEVOS.                                    *
+      *****************************************************************
        2100-DESCRIBIR-SQLCODE.
 
-           EVALUATE TRUE
-           WHEN ERR-SQL-OK
-                MOVE 'SIN ERROR SQL' TO WS-SQL-DESC
-           WHEN ERR-SQL-NOT-FOUND
-                MOVE 'NOT FOUND / FIN CURSOR' TO WS-SQL-DESC
-           WHEN ERR-SQL-NULL
-                MOVE 'NULL EN VARIABLE HOST' TO WS-SQL-DESC
-           WHEN ERR-SQL-NO-CURSOR
-                MOVE 'CURSOR NO ABIERTO' TO WS-SQL-DESC
-           WHEN ERR-SQL-YA-ABIERTO
-                MOVE 'CURSOR YA ESTABA ABIER' TO WS-SQL-DESC
-           WHEN ERR-SQL-SIN-PERMISO
-                MOVE 'SIN PERMISO DB2' TO WS-SQL-DESC
-           WHEN ERR-SQL-CLAVE-DUP
-                MOVE 'CLAVE DUPLICADA' TO WS-SQL-DESC
-           WHEN ERR-SQL-MULTI-ROW
-                MOVE 'SELECT INTO MULTI FILA' TO WS-SQL-DESC
-           WHEN ERR-SQL-DEADLOCK
-                MOVE 'DEADLOCK - ROLLBACK' TO WS-SQL-DESC
-           WHEN ERR-SQL-TIMEOUT
-                MOVE 'TIMEOUT - DEADLOCK' TO WS-SQL-DESC
-           WHEN OTHER
-                MOVE 'REVISAR MANUAL DB2' TO WS-SQL-DESC
-           END-EVALUATE
+           MOVE 'REVISAR MANUAL DB2' TO WS-SQL-DESC
+           SET WS-TAB-SQLDESC-IDX TO 1
+           PERFORM UNTIL WS-TAB-SQLDESC-IDX > WS-TAB-SQLDESC-TOTAL
+              IF WS-TAB-SQLDESC-CODIGO(WS-TAB-SQLDESC-IDX)
+                    = WS-ERR-SQLCODE
+                 MOVE WS-TAB-SQLDESC-TEXTO(WS-TAB-SQLDESC-IDX)
+                    TO WS-SQL-DESC
+                 SET WS-TAB-SQLDESC-IDX TO WS-TAB-SQLDESC-TOTAL
+              END-IF
+              SET WS-TAB-SQLDESC-IDX UP BY 1
+           END-PERFORM
            EXIT PARAGRAPH.
 
        2200-DESCRIBIR-FILE-STATUS.
 
-           EVALUATE TRUE
-           WHEN ERR-FS-OK
-                MOVE 'SIN ERROR DE ARCHIVO' TO WS-FS-DESC
-           WHEN ERR-FS-AT-END
-                MOVE 'FIN DE ARCHIVO' TO WS-FS-DESC
-           WHEN ERR-FS-CLAVE-DUP
-                MOVE 'CLAVE DUPLICADA VSAM' TO WS-FS-DESC
-           WHEN ERR-FS-NO-FOUND
-                MOVE 'REGISTRO NO ENCONTRADO' TO WS-FS-DESC
-           WHEN ERR-FS-NO-FILE
-                MOVE 'ARCHIVO NO ENCONTRADO' TO WS-FS-DESC
-           WHEN ERR-FS-NO-PERMIT
-                MOVE 'OPERACION NO PERMITIDA' TO WS-FS-DESC
-           WHEN OTHER
-                MOVE 'REVISAR MANUAL COBOL' TO WS-FS-DESC
-           END-EVALUATE
+           MOVE 'REVISAR MANUAL COBOL' TO WS-FS-DESC
+           SET WS-TAB-FSDESC-IDX TO 1
+           PERFORM UNTIL WS-TAB-FSDESC-IDX > WS-TAB-FSDESC-TOTAL
+              IF WS-TAB-FSDESC-CODIGO(WS-TAB-FSDESC-IDX)
+                    = WS-ERR-FILE-STATUS
+                 MOVE WS-TAB-FSDESC-TEXTO(WS-TAB-FSDESC-IDX)
+                    TO WS-FS-DESC
+                 SET WS-TAB-FSDESC-IDX TO WS-TAB-FSDESC-TOTAL
+              END-IF
+              SET WS-TAB-FSDESC-IDX UP BY 1
+           END-PERFORM
            EXIT PARAGRAPH.
 
       *****************************************************************
@@ -159,15 +454,43 @@
       *****************************************************************
        3000-MOSTRAR-ERROR.
 
+           EVALUATE TRUE
+           WHEN ERR-REINTENTAR
+                MOVE '>>> ERROR REINTENTO <<<' TO WS-TITULO-ERROR
+           WHEN ERR-ES-WARNING
+                MOVE '>>> ERROR WARNING <<<'   TO WS-TITULO-ERROR
+           WHEN OTHER
+                MOVE '>>> ERROR FATAL <<<'      TO WS-TITULO-ERROR
+           END-EVALUATE
+
            DISPLAY WS-SEPARADOR
-           DISPLAY '>>> ERROR FATAL <<<'
+           DISPLAY WS-TITULO-ERROR
            DISPLAY WS-SEPARADOR-MIN
            DISPLAY 'PROGRAMA     : ' WS-ERR-PROGRAMA
+           DISPLAY 'JOBNAME      : ' WS-ERR-JOBNAME
+           DISPLAY 'STEPNAME     : ' WS-ERR-STEPNAME
            DISPLAY 'ENTORNO      : ' WS-ERR-ENTORNO
+           DISPLAY 'SEVERIDAD    : ' WS-ERR-SEVERIDAD
            DISPLAY WS-FECHA
+           IF ERR-ES-CICS
+              DISPLAY WS-SEPARADOR-MIN
+              DISPLAY 'TRANSID      : ' WS-ERR-TRANSID
+              DISPLAY 'TERMID       : ' WS-ERR-TERMID
+              DISPLAY 'TASKN        : ' WS-ERR-TASKN
+           END-IF
            DISPLAY WS-SEPARADOR-MIN
            DISPLAY 'PUNTO        : ' WS-ERR-PUNTO
            DISPLAY 'ACCION       : ' WS-ERR-ACCION
+           IF WS-ERR-CALL-NIVEL > 0
+              DISPLAY WS-SEPARADOR-MIN
+              DISPLAY 'CADENA DE LLAMADAS:'
+              PERFORM VARYING WS-IDX-PILA FROM 1 BY 1
+                      UNTIL WS-IDX-PILA > WS-ERR-CALL-NIVEL
+                         OR WS-IDX-PILA > 5
+                 DISPLAY '  NIVEL ' WS-IDX-PILA ' : '
+                         WS-ERR-CALL-STACK(WS-IDX-PILA)
+              END-PERFORM
+           END-IF
            DISPLAY WS-SEPARADOR-MIN
            DISPLAY 'FILE STATUS  : '
                    WS-ERR-FILE-STATUS
@@ -177,34 +500,241 @@
                    WS-ERR-SQLCODE
                    ' - '
                    WS-SQL-DESC
+           IF NOT ERR-SQL-OK
+              DISPLAY 'SQLERRMC     : ' WS-ERR-SQLERRMC
+              DISPLAY 'SQLERRP      : ' WS-ERR-SQLERRP
+              DISPLAY 'SQLWARN0-7   : ' WS-ERR-SQLWARN
+           END-IF
            DISPLAY 'RESP CICS    : ' WS-ERR-RESP-CICS
            DISPLAY 'RESP2 CICS   : ' WS-ERR-RESP2-CICS
+           IF ERR-REINTENTAR
+              DISPLAY WS-SEPARADOR-MIN
+              DISPLAY 'REINTENTO    : ' WS-ERR-REINTENTOS
+                      ' DE ' WS-ERR-MAX-REINTENTOS
+           END-IF
            DISPLAY WS-SEPARADOR
            EXIT PARAGRAPH.
 
+      *****************************************************************
+      *    GRABAR OCURRENCIA EN EL HISTORICO DE ERRORES (AUDITORIA).  *
+      *    ERRHIST ES UN DATASET SECUENCIAL DE JCL: EN BATCH SE ABRE  *
+      *    NATIVO COMO SIEMPRE; EN CICS EL CONTROL DE ARCHIVOS LO     *
+      *    TIENE LA REGION Y NO HAY ACCESO NATIVO A UN DD, ASI QUE SE *
+      *    ENCOLA EL MISMO REGISTRO EN LA TD QUEUE ERRQ PARA QUE UN   *
+      *    JOB BATCH LA DRENE PERIODICAMENTE HACIA ERRHIST (PATRON    *
+      *    HABITUAL PARA SACAR DATOS DE UNA REGION CICS A UN DATASET).*
+      *****************************************************************
+       3500-GRABAR-HISTORICO.
+
+           MOVE WS-ERR-PROGRAMA     TO WS-LOG-PROGRAMA
+           MOVE WS-ERR-PUNTO        TO WS-LOG-PUNTO
+           MOVE WS-ERR-ENTORNO      TO WS-LOG-ENTORNO
+           MOVE WS-ERR-FILE-STATUS  TO WS-LOG-FILE-STATUS
+           MOVE WS-ERR-SQLCODE      TO WS-LOG-SQLCODE
+           MOVE WS-FECHA-EDITADA    TO WS-LOG-FECHA
+           MOVE WS-HORA-EDITADA     TO WS-LOG-HORA
+           MOVE WS-ERR-JOBNAME      TO WS-LOG-JOBNAME
+           MOVE WS-ERR-STEPNAME     TO WS-LOG-STEPNAME
+           MOVE WS-ERR-TRANSID      TO WS-LOG-TRANSID
+           MOVE WS-ERR-TERMID       TO WS-LOG-TERMID
+           MOVE WS-ERR-TASKN        TO WS-LOG-TASKN
+           MOVE WS-ERR-CALL-NIVEL   TO WS-LOG-CALL-NIVEL
+           PERFORM VARYING WS-IDX-PILA FROM 1 BY 1
+                   UNTIL WS-IDX-PILA > 5
+              MOVE WS-ERR-CALL-STACK(WS-IDX-PILA)
+                 TO WS-LOG-CALL-STACK(WS-IDX-PILA)
+           END-PERFORM
+
+           IF ERR-ES-CICS
+              PERFORM 3520-GRABAR-HISTORICO-CICS
+           ELSE
+              PERFORM 3510-GRABAR-HISTORICO-BATCH
+           END-IF
+           EXIT PARAGRAPH.
+
+       3510-GRABAR-HISTORICO-BATCH.
+
+           OPEN EXTEND ERR-LOG-FILE
+           IF LOGFILE-NO-EXISTE
+              OPEN OUTPUT ERR-LOG-FILE
+           END-IF
+
+      *---------------------------------------------------------------*
+      * SI NINGUNA DE LAS DOS APERTURAS ANTERIORES DEJO EL ARCHIVO    *
+      * ABIERTO (P.EJ. DD FALTANTE EN EL JCL), NO INTENTAR EL WRITE:  *
+      * EL MANEJADOR DE ERRORES NO DEBE ABENDAR POR NO PODER GRABAR  *
+      * SU PROPIO HISTORICO.                                          *
+      *---------------------------------------------------------------*
+           IF LOGFILE-OK
+              WRITE WS-ERR-LOG-REC
+              CLOSE ERR-LOG-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       3520-GRABAR-HISTORICO-CICS.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('ERRQ')
+                FROM(WS-ERR-LOG-REC)
+                LENGTH(LENGTH OF WS-ERR-LOG-REC)
+                RESP(WS-ERR-RESP-CICS)
+           END-EXEC
+
+      *---------------------------------------------------------------*
+      * IGUAL QUE EL LADO BATCH NO ESCRIBE SI EL OPEN FALLO, ACA SE    *
+      * AVISA SI EL WRITEQ TD FALLO (COLA ERRQ LLENA O NO DEFINIDA EN  *
+      * LA PCT/FCT): EL REGISTRO SE PIERDE PARA EL DRENAJE A ERRHIST,  *
+      * Y ESO DEBE QUEDAR VISIBLE EN VEZ DE CAER EN SILENCIO.          *
+      *---------------------------------------------------------------*
+           IF WS-ERR-RESP-CICS NOT = 0
+              DISPLAY 'PGMERROR: FALLO WRITEQ TD ERRQ - RESP: '
+                      WS-ERR-RESP-CICS
+           END-IF
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *   GRABAR LA MISMA OCURRENCIA EN LA COPIA VSAM, PARA CONSULTA  *
+      *   EN LINEA POR PGMERRINQ (VER NOTA JUNTO AL SELECT).          *
+      *                                                                *
+      *   EL CLUSTER KSDS DE ERRVSAM DEBE ESTAR PREVIAMENTE DEFINIDO  *
+      *   POR OPERACIONES VIA IDCAMS DEFINE CLUSTER (COMO CUALQUIER   *
+      *   VSAM EN PRODUCCION) ANTES DE QUE ESTE JOB CORRA: A          *
+      *   DIFERENCIA DE UN ARCHIVO SECUENCIAL, OPEN OUTPUT NO PUEDE   *
+      *   FABRICAR UN KSDS, ASI QUE NO SE INTENTA NINGUN "AUTO-ALTA"  *
+      *   DEL CLUSTER DESDE COBOL. SI EL OPEN FALLA (CLUSTER NO       *
+      *   DEFINIDO, DATASET NO DISPONIBLE, ETC.) SE OMITE LA GRABACION*
+      *   EN SILENCIO: ERRVSAM ES UNA COPIA SECUNDARIA PARA CONSULTA, *
+      *   ERRHIST SIGUE SIENDO LA FUENTE DE VERDAD Y YA QUEDO GRABADA *
+      *   EN 3500-GRABAR-HISTORICO.                                   *
+      *                                                                *
+      *   ERRVSAM ES EL MISMO KSDS QUE CICS TIENE DEFINIDO EN SU FCT  *
+      *   PARA PGMERRINQ (VER REQ014): SI EL ERROR VIENE DE UN        *
+      *   LLAMADOR CICS, PGMERROR CORRE DENTRO DE ESA MISMA TAREA Y   *
+      *   DEBE USAR EXEC CICS WRITE, NO OPEN/WRITE NATIVO, QUE         *
+      *   CHOCARIA CON EL CONTROL DE ARCHIVOS DE LA REGION.            *
+      *****************************************************************
+       3550-GRABAR-VSAM.
+
+           MOVE WS-ERR-PROGRAMA     TO WS-VSAM-PROGRAMA
+           MOVE WS-FECHA-ISO        TO WS-VSAM-FECHA
+           MOVE WS-HORA-EDITADA     TO WS-VSAM-HORA
+           MOVE WS-ERR-ENTORNO      TO WS-VSAM-ENTORNO
+           MOVE WS-ERR-SEVERIDAD    TO WS-VSAM-SEVERIDAD
+           MOVE WS-ERR-PUNTO        TO WS-VSAM-PUNTO
+           MOVE WS-ERR-FILE-STATUS  TO WS-VSAM-FILE-STATUS
+           MOVE WS-ERR-SQLCODE      TO WS-VSAM-SQLCODE
+           MOVE WS-ERR-TRANSID      TO WS-VSAM-TRANSID
+           MOVE WS-ERR-TERMID       TO WS-VSAM-TERMID
+           MOVE WS-ERR-TASKN        TO WS-VSAM-TASKN
+
+           IF ERR-ES-CICS
+              PERFORM 3560-GRABAR-VSAM-CICS
+           ELSE
+              PERFORM 3555-GRABAR-VSAM-BATCH
+           END-IF
+           EXIT PARAGRAPH.
+
+       3555-GRABAR-VSAM-BATCH.
+
+           OPEN I-O ERR-VSAM-FILE
+           IF VSAM-OK
+              WRITE WS-ERR-VSAM-REC
+                  INVALID KEY
+                     CONTINUE
+              END-WRITE
+
+              CLOSE ERR-VSAM-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+      *---------------------------------------------------------------*
+      * CLAVE DUPLICADA (DUPREC) SE IGNORA, MISMO CRITERIO QUE LA     *
+      * INVALID KEY DEL LADO BATCH: ERRHIST ES LA FUENTE DE VERDAD.   *
+      * CUALQUIER OTRO RESP (ARCHIVO CERRADO/DESHABILITADO, ETC.) SE  *
+      * AVISA: A DIFERENCIA DE DUPREC, ESO SI SIGNIFICA QUE LA COPIA  *
+      * ONLINE QUEDO DESACTUALIZADA SIN QUE NADIE SE ENTERE.          *
+      *---------------------------------------------------------------*
+       3560-GRABAR-VSAM-CICS.
+
+           EXEC CICS WRITE FILE('ERRVSAM')
+                FROM(WS-ERR-VSAM-REC)
+                RIDFLD(WS-VSAM-CLAVE)
+                RESP(WS-ERR-RESP-CICS)
+           END-EXEC
+
+           IF WS-ERR-RESP-CICS NOT = 0
+              AND WS-ERR-RESP-CICS NOT = WS-CICS-DUPREC
+              DISPLAY 'PGMERROR: FALLO WRITE ERRVSAM - RESP: '
+                      WS-ERR-RESP-CICS
+           END-IF
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *   AVISAR A ON-CALL EN ERRORES CRITICOS O DEADLOCK/TIMEOUT     *
+      *   YA SIN REINTENTOS PENDIENTES                                *
+      *****************************************************************
+       3600-DISPARAR-ALERTA.
+
+           IF ERR-ES-CRITICAL
+              OR ((ERR-SQL-DEADLOCK OR ERR-SQL-TIMEOUT)
+                  AND NOT ERR-REINTENTAR)
+              CALL 'PGMALERT' USING WS-ERROR
+           END-IF
+           EXIT PARAGRAPH.
+
       *****************************************************************
       *              CANCELAR SEGUN ENTORNO                           *
       *****************************************************************
        4000-CANCELAR.
 
-           EVALUATE TRUE
-           WHEN ERR-ES-BATCH
-                PERFORM 4100-CANCELAR-BATCH
-           WHEN ERR-ES-CICS
-                PERFORM 4200-CANCELAR-CICS
-           WHEN OTHER
-                PERFORM 4100-CANCELAR-BATCH
-           END-EVALUATE
+           IF ERR-ES-WARNING
+              CONTINUE
+           ELSE
+              EVALUATE TRUE
+              WHEN ERR-ES-BATCH
+                   PERFORM 4100-CANCELAR-BATCH
+              WHEN ERR-ES-CICS
+                   PERFORM 4200-CANCELAR-CICS
+              WHEN OTHER
+                   PERFORM 4100-CANCELAR-BATCH
+              END-EVALUATE
+           END-IF
            EXIT PARAGRAPH.
 
        4100-CANCELAR-BATCH.
 
+           PERFORM 4150-GRABAR-CHECKPOINT
            MOVE 9999 TO RETURN-CODE
            EXIT PARAGRAPH.
 
+      *****************************************************************
+      *   GRABAR CHECKPOINT DE REINICIO PARA REANUDAR DESDE EL FALLO  *
+      *****************************************************************
+       4150-GRABAR-CHECKPOINT.
+
+           OPEN EXTEND RESTART-FILE
+           IF RESTART-NO-EXISTE
+              OPEN OUTPUT RESTART-FILE
+           END-IF
+
+           IF RESTART-OK
+              MOVE WS-ERR-PROGRAMA       TO WS-RST-PROGRAMA
+              MOVE WS-ERR-CHK-CLAVE      TO WS-RST-CHK-CLAVE
+              MOVE WS-ERR-CHK-CONTADOR   TO WS-RST-CHK-CONTADOR
+              MOVE WS-FECHA-EDITADA      TO WS-RST-FECHA
+              MOVE WS-HORA-EDITADA       TO WS-RST-HORA
+              MOVE WS-ERR-JOBNAME        TO WS-RST-JOBNAME
+              MOVE WS-ERR-STEPNAME       TO WS-RST-STEPNAME
+
+              WRITE WS-RESTART-REC
+
+              CLOSE RESTART-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
        4200-CANCELAR-CICS.
 
            EXEC CICS ABEND
                 ABCODE(WS-ERR-ABCODE)
                 END-EXEC
-           EXIT PARAGRAPH.
\ No newline at end of file
+           EXIT PARAGRAPH.
