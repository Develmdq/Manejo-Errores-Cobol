@@ -0,0 +1,163 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMALERT.
+
+      *****************************************************************
+      *       SUBPROGRAMA DE ALERTA / PAGING PARA ERRORES CRITICOS    *
+      *****************************************************************
+      * AUTOR : MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+      * FUNCION:                                                      *
+      *   RECIBE LA ESTRUCTURA DE ERROR DEL PROGRAMA LLAMADOR Y       *
+      *   GRABA UN REGISTRO DE DISPARO EN EL ARCHIVO DE ALERTAS PARA  *
+      *   QUE EL SCHEDULER / HOOK DE MENSAJERIA AVISE AL ON-CALL.     *
+      *   ES INVOCADO POR PGMERROR CUANDO LA SEVERIDAD ES CRITICAL    *
+      *   O EL ERROR ES UN DEADLOCK/TIMEOUT DE DB2 SIN REINTENTOS     *
+      *   PENDIENTES.                                                 *
+      *****************************************************************
+      * USO:                                                          *
+      *                                                               *
+      *   CALL 'PGMALERT' USING WS-ERROR                              *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      * DISPARADOR DE ALERTAS (LO CONSUME EL SCHEDULER / HOOK)        *
+      *---------------------------------------------------------------*
+           SELECT ALERT-TRG-FILE ASSIGN TO 'ALERTTRG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-ST.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  ALERT-TRG-FILE
+           RECORDING MODE IS F.
+       01 WS-ALERT-REC.
+          05 WS-ALERT-PROGRAMA    PIC X(08).
+          05 WS-ALERT-PUNTO       PIC X(30).
+          05 WS-ALERT-ENTORNO     PIC X(05).
+          05 WS-ALERT-SEVERIDAD   PIC X(01).
+          05 WS-ALERT-FILE-STATUS PIC X(02).
+          05 WS-ALERT-SQLCODE     PIC S9(09).
+          05 WS-ALERT-JOBNAME     PIC X(08).
+          05 WS-ALERT-STEPNAME    PIC X(08).
+          05 FILLER               PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       77 FILLER               PIC X(26) VALUE '* INICIO WS *'.
+
+      *---------------------------------------------------------------*
+      * ESTADO DEL ARCHIVO DE DISPARO DE ALERTAS                      *
+      *---------------------------------------------------------------*
+       01 WS-ALERT-ST          PIC X(02) VALUE '00'.
+          88 ALERT-OK                    VALUE '00'.
+          88 ALERT-NO-EXISTE             VALUE '35'.
+
+       01 WS-SEPARADOR         PIC X(60) VALUE ALL '*'.
+
+       77 FILLER               PIC X(26) VALUE '* FINAL  WS *'.
+
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+           COPY CPERROR.
+
+      *****************************************************************
+       PROCEDURE DIVISION USING WS-ERROR.
+      *****************************************************************
+
+       PRINCIPAL.
+
+           PERFORM 1000-AVISAR-SPOOL
+           PERFORM 2000-GRABAR-DISPARO
+           .
+       FIN-PRINCIPAL.
+           GOBACK.
+
+      *****************************************************************
+      *        AVISO INMEDIATO EN SPOOL (MIENTRAS LLEGA EL PAGE)      *
+      *****************************************************************
+       1000-AVISAR-SPOOL.
+
+           DISPLAY WS-SEPARADOR
+           DISPLAY '>>> ALERTA CRITICA - SE NOTIFICA A ON-CALL <<<'
+           DISPLAY 'PROGRAMA  : ' WS-ERR-PROGRAMA
+           DISPLAY 'JOBNAME   : ' WS-ERR-JOBNAME
+           DISPLAY 'STEPNAME  : ' WS-ERR-STEPNAME
+           DISPLAY 'ENTORNO   : ' WS-ERR-ENTORNO
+           DISPLAY 'SEVERIDAD : ' WS-ERR-SEVERIDAD
+           DISPLAY 'SQLCODE   : ' WS-ERR-SQLCODE
+           DISPLAY WS-SEPARADOR
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *   GRABAR REGISTRO DE DISPARO PARA EL SCHEDULER/HOOK. ALERTTRG *
+      *   ES UN DATASET SECUENCIAL DE JCL: EN BATCH SE ABRE NATIVO    *
+      *   COMO SIEMPRE; SI EL LLAMADOR ES CICS (PGMALERT CORRE EN LA  *
+      *   MISMA TAREA), NO HAY ACCESO NATIVO A UN DD Y EL DISPARO SE  *
+      *   ENCOLA EN LA TD QUEUE ALRQ PARA QUE EL SCHEDULER/HOOK LA    *
+      *   LEA DESDE AHI (MISMO PATRON USADO PARA ERRQ EN PGMERROR).   *
+      *****************************************************************
+       2000-GRABAR-DISPARO.
+
+           MOVE WS-ERR-PROGRAMA     TO WS-ALERT-PROGRAMA
+           MOVE WS-ERR-PUNTO        TO WS-ALERT-PUNTO
+           MOVE WS-ERR-ENTORNO      TO WS-ALERT-ENTORNO
+           MOVE WS-ERR-SEVERIDAD    TO WS-ALERT-SEVERIDAD
+           MOVE WS-ERR-FILE-STATUS  TO WS-ALERT-FILE-STATUS
+           MOVE WS-ERR-SQLCODE      TO WS-ALERT-SQLCODE
+           MOVE WS-ERR-JOBNAME      TO WS-ALERT-JOBNAME
+           MOVE WS-ERR-STEPNAME     TO WS-ALERT-STEPNAME
+
+           IF ERR-ES-CICS
+              PERFORM 2020-GRABAR-DISPARO-CICS
+           ELSE
+              PERFORM 2010-GRABAR-DISPARO-BATCH
+           END-IF
+           EXIT PARAGRAPH.
+
+       2010-GRABAR-DISPARO-BATCH.
+
+           OPEN EXTEND ALERT-TRG-FILE
+           IF ALERT-NO-EXISTE
+              OPEN OUTPUT ALERT-TRG-FILE
+           END-IF
+
+           IF ALERT-OK
+              WRITE WS-ALERT-REC
+              CLOSE ALERT-TRG-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       2020-GRABAR-DISPARO-CICS.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('ALRQ')
+                FROM(WS-ALERT-REC)
+                LENGTH(LENGTH OF WS-ALERT-REC)
+                RESP(WS-ERR-RESP-CICS)
+           END-EXEC
+
+      *---------------------------------------------------------------*
+      * IGUAL QUE EL LADO BATCH NO ESCRIBE SI EL OPEN FALLO, ACA SE    *
+      * AVISA SI EL WRITEQ TD FALLO (COLA ALRQ LLENA O NO DEFINIDA):  *
+      * EL DISPARO DE ALERTA SE PIERDE Y ESO DEBE QUEDAR VISIBLE, NO  *
+      * CAER EN SILENCIO (EL AVISO EN SPOOL DE 1000-AVISAR-SPOOL YA   *
+      * SALIO, PERO EL SCHEDULER/HOOK NUNCA SE ENTERA SIN EL DISPARO).*
+      *---------------------------------------------------------------*
+           IF WS-ERR-RESP-CICS NOT = 0
+              DISPLAY 'PGMALERT: FALLO WRITEQ TD ALRQ - RESP: '
+                      WS-ERR-RESP-CICS
+           END-IF
+           EXIT PARAGRAPH.
