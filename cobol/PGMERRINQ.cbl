@@ -0,0 +1,328 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMERRINQ.
+
+      *****************************************************************
+      *    TRANSACCION CICS DE CONSULTA EN LINEA DEL HISTORICO        *
+      *    DE ERRORES (ERRVSAM, LA COPIA INDEXADA QUE GRABA PGMERROR) *
+      *****************************************************************
+      * AUTOR : MARCET EDUARDO                      FECHA: 2026       *
+      *****************************************************************
+      * FUNCION:                                                      *
+      *   PANTALLA BMS (MAPSET ERRMAPS, MAPA ERRMAP) QUE PERMITE A    *
+      *   SOPORTE DE PRIMER NIVEL CONSULTAR EL HISTORICO DE ERRORES   *
+      *   POR PROGRAMA, ENTORNO Y/O RANGO DE FECHA (FECHADI/FECHAHI)  *
+      *   SIN PEDIR EL SPOOL NI EL LOG BATCH.                         *
+      *   TRANSID SUGERIDA: ERRI.                                     *
+      *   ES PSEUDO-CONVERSACIONAL: EL ESTADO DE LA BUSQUEDA (CRITERIO*
+      *   Y ULTIMA CLAVE LEIDA, PARA PF8) VIAJA EN LA COMMAREA ENTRE  *
+      *   UNA PSEUDO-CONVERSACION Y LA SIGUIENTE. SOLO AVANZA PAGINA  *
+      *   (PF8); NO HAY RETROCESO (PF7) EN ESTA VERSION.              *
+      *****************************************************************
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       77 FILLER               PIC X(26) VALUE '* INICIO WS *'.
+
+           COPY ERRMAP.
+
+      *---------------------------------------------------------------*
+      * BYTES DE AID DE 3270 QUE NOS INTERESAN (SIN COPY DFHAID)      *
+      *---------------------------------------------------------------*
+       01 WS-AID-ENTER         PIC X VALUE X'7D'.
+       01 WS-AID-PF3           PIC X VALUE X'33'.
+       01 WS-AID-PF8           PIC X VALUE X'6E'.
+
+       01 WS-RESP              PIC S9(08) COMP.
+
+           COPY CPERRVSM.
+
+       01 WS-RENGLON            PIC 9(02) COMP.
+       01 WS-LINEA-FMT           PIC X(60).
+       01 WS-SQLCODE-EDT         PIC -(10).
+
+      *---------------------------------------------------------------*
+      * COPIA EN WS DE LA COMMAREA, PARA ARMAR EL VALOR INICIAL ANTES *
+      * DE LA PRIMERA PSEUDO-CONVERSACION (EIBCALEN = 0): EN ESE PUNTO*
+      * TODAVIA NO HAY COMMAREA RECIBIDA, ASI QUE NO SE PUEDE         *
+      * REFERENCIAR DFHCOMMAREA (LINKAGE SECTION, SIN STORAGE MAPEADO*
+      * AUN) EN EL EXEC CICS RETURN QUE ARRANCA EL DIALOGO.           *
+      *---------------------------------------------------------------*
+       01 WS-COMMAREA-INIT.
+          05 WS-COMMI-PROGRAMA     PIC X(08) VALUE SPACES.
+          05 WS-COMMI-ENTORNO      PIC X(05) VALUE SPACES.
+          05 WS-COMMI-FECHA-DESDE  PIC X(10) VALUE SPACES.
+          05 WS-COMMI-FECHA-HASTA  PIC X(10) VALUE SPACES.
+          05 WS-COMMI-ULT-CLAVE    PIC X(26) VALUE SPACES.
+          05 WS-COMMI-HAY-MAS      PIC X(01) VALUE 'N'.
+
+       77 FILLER               PIC X(26) VALUE '* FINAL  WS *'.
+
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01 DFHCOMMAREA.
+          05 WS-COMM-PROGRAMA      PIC X(08).
+          05 WS-COMM-ENTORNO       PIC X(05).
+          05 WS-COMM-FECHA-DESDE   PIC X(10).
+          05 WS-COMM-FECHA-HASTA   PIC X(10).
+          05 WS-COMM-ULT-CLAVE     PIC X(26).
+          05 WS-COMM-HAY-MAS       PIC X(01).
+             88 COMM-HAY-MAS                VALUE 'S'.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       PRINCIPAL.
+
+           IF EIBCALEN = 0
+              PERFORM 1000-PANTALLA-INICIAL
+           ELSE
+              EVALUATE EIBAID
+              WHEN WS-AID-PF3
+                   PERFORM 9000-TERMINAR
+              WHEN WS-AID-ENTER
+                   PERFORM 2000-BUSCAR-DESDE-CRITERIO
+              WHEN WS-AID-PF8
+                   PERFORM 3000-PAGINA-SIGUIENTE
+              WHEN OTHER
+                   PERFORM 8000-TECLA-INVALIDA
+              END-EVALUATE
+           END-IF
+           .
+       FIN-PRINCIPAL.
+           GOBACK.
+
+      *****************************************************************
+      *              PRIMERA PANTALLA (SIN COMMAREA TODAVIA)          *
+      *****************************************************************
+       1000-PANTALLA-INICIAL.
+
+           MOVE LOW-VALUES TO ERRMAPO
+           MOVE 'PROGRAMA/ENTORNO/FECHA (AAAA-MM-DD) - ENTER BUSCA'
+              TO MSGO
+
+           EXEC CICS SEND MAP('ERRMAP') MAPSET('ERRMAPS')
+                FROM(ERRMAPO)
+                ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('ERRI')
+                COMMAREA(WS-COMMAREA-INIT)
+                LENGTH(LENGTH OF WS-COMMAREA-INIT)
+           END-EXEC
+           .
+       1000-FIN.
+           EXIT.
+
+      *****************************************************************
+      *    LEER EL CRITERIO INGRESADO Y POSICIONAR EL BROWSE EN       *
+      *    ERRVSAM DESDE EL PRIMER REGISTRO >= CLAVE (PROGRAMA)       *
+      *****************************************************************
+       2000-BUSCAR-DESDE-CRITERIO.
+
+           EXEC CICS RECEIVE MAP('ERRMAP') MAPSET('ERRMAPS')
+                INTO(ERRMAPI)
+                RESP(WS-RESP)
+           END-EXEC
+
+           MOVE SPACES TO WS-COMM-PROGRAMA WS-COMM-ENTORNO
+                          WS-COMM-FECHA-DESDE WS-COMM-FECHA-HASTA
+           IF PROGRAMAL > 0
+              MOVE PROGRAMAI TO WS-COMM-PROGRAMA
+           END-IF
+           IF ENTORNOL > 0
+              MOVE ENTORNOI TO WS-COMM-ENTORNO
+           END-IF
+           IF FECHADL > 0
+              MOVE FECHADI TO WS-COMM-FECHA-DESDE
+           END-IF
+           IF FECHAHL > 0
+              MOVE FECHAHI TO WS-COMM-FECHA-HASTA
+           END-IF
+
+           MOVE WS-COMM-PROGRAMA TO WS-VSAM-PROGRAMA
+           MOVE LOW-VALUES       TO WS-VSAM-FECHA WS-VSAM-HORA
+           MOVE 'N' TO WS-COMM-HAY-MAS
+
+           EXEC CICS STARTBR FILE('ERRVSAM')
+                RIDFLD(WS-VSAM-CLAVE)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = 0
+              PERFORM 2100-LEER-PAGINA
+           ELSE
+              MOVE 'SIN OCURRENCIAS PARA ESE CRITERIO' TO MSGO
+              PERFORM 2900-LIMPIAR-RENGLONES
+              EXEC CICS SEND MAP('ERRMAP') MAPSET('ERRMAPS')
+                   FROM(ERRMAPO)
+                   DATAONLY
+              END-EXEC
+           END-IF
+
+           EXEC CICS RETURN TRANSID('ERRI')
+                COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+       2000-FIN.
+           EXIT.
+
+      *****************************************************************
+      *   LEER HASTA 5 OCURRENCIAS QUE CUMPLAN EL CRITERIO Y          *
+      *   VOLCARLAS A LOS RENGLONES DE LA PANTALLA                    *
+      *****************************************************************
+       2100-LEER-PAGINA.
+
+           PERFORM 2900-LIMPIAR-RENGLONES
+           MOVE ZEROS TO WS-RENGLON
+
+           PERFORM UNTIL WS-RENGLON >= 5
+                      OR WS-RESP NOT = 0
+
+              EXEC CICS READNEXT FILE('ERRVSAM')
+                   INTO(WS-ERR-VSAM-REC)
+                   RIDFLD(WS-VSAM-CLAVE)
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = 0
+                 IF (WS-COMM-PROGRAMA = SPACES
+                        OR WS-VSAM-PROGRAMA = WS-COMM-PROGRAMA)
+                    AND (WS-COMM-ENTORNO = SPACES
+                        OR WS-VSAM-ENTORNO = WS-COMM-ENTORNO)
+                    AND (WS-COMM-FECHA-DESDE = SPACES
+                        OR WS-VSAM-FECHA NOT < WS-COMM-FECHA-DESDE)
+                    AND (WS-COMM-FECHA-HASTA = SPACES
+                        OR WS-VSAM-FECHA NOT > WS-COMM-FECHA-HASTA)
+                    ADD 1 TO WS-RENGLON
+                    PERFORM 2200-CARGAR-RENGLON
+                    MOVE WS-VSAM-CLAVE TO WS-COMM-ULT-CLAVE
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-RESP = 0
+              MOVE 'S' TO WS-COMM-HAY-MAS
+              MOVE 'PF8 = SIGUIENTE PAGINA / PF3 = SALIR' TO MSGO
+           ELSE
+              MOVE 'N' TO WS-COMM-HAY-MAS
+              MOVE 'FIN DE LAS OCURRENCIAS / PF3 = SALIR' TO MSGO
+           END-IF
+
+           EXEC CICS ENDBR FILE('ERRVSAM') END-EXEC
+           EXEC CICS SEND MAP('ERRMAP') MAPSET('ERRMAPS')
+                FROM(ERRMAPO)
+                DATAONLY
+           END-EXEC
+           .
+       2100-FIN.
+           EXIT.
+
+      *****************************************************************
+      *         ARMAR UNA LINEA DE DETALLE PARA LA PANTALLA           *
+      *****************************************************************
+       2200-CARGAR-RENGLON.
+
+           MOVE SPACES TO WS-LINEA-FMT
+           MOVE WS-VSAM-SQLCODE TO WS-SQLCODE-EDT
+           STRING WS-VSAM-PROGRAMA  ' '
+                  WS-VSAM-FECHA     ' '
+                  WS-VSAM-HORA      ' '
+                  WS-VSAM-ENTORNO   ' '
+                  WS-VSAM-FILE-STATUS ' '
+                  WS-SQLCODE-EDT
+              DELIMITED BY SIZE
+              INTO WS-LINEA-FMT
+           END-STRING
+
+           EVALUATE WS-RENGLON
+           WHEN 1 MOVE WS-LINEA-FMT TO LIN1O
+           WHEN 2 MOVE WS-LINEA-FMT TO LIN2O
+           WHEN 3 MOVE WS-LINEA-FMT TO LIN3O
+           WHEN 4 MOVE WS-LINEA-FMT TO LIN4O
+           WHEN 5 MOVE WS-LINEA-FMT TO LIN5O
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
+       2900-LIMPIAR-RENGLONES.
+
+           MOVE SPACES TO LIN1O LIN2O LIN3O LIN4O LIN5O
+           EXIT PARAGRAPH.
+
+      *****************************************************************
+      *   PF8: CONTINUAR EL BROWSE DESDE LA ULTIMA CLAVE LEIDA         *
+      *****************************************************************
+       3000-PAGINA-SIGUIENTE.
+
+           IF NOT COMM-HAY-MAS
+              MOVE 'NO HAY MAS OCURRENCIAS' TO MSGO
+              EXEC CICS SEND MAP('ERRMAP') MAPSET('ERRMAPS')
+                   FROM(ERRMAPO)
+                   DATAONLY
+              END-EXEC
+           ELSE
+              MOVE WS-COMM-ULT-CLAVE TO WS-VSAM-CLAVE
+              EXEC CICS STARTBR FILE('ERRVSAM')
+                   RIDFLD(WS-VSAM-CLAVE)
+                   GTEQ
+                   RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = 0
+      * DESCARTAR EL REGISTRO YA MOSTRADO EN LA PAGINA ANTERIOR
+                 EXEC CICS READNEXT FILE('ERRVSAM')
+                      INTO(WS-ERR-VSAM-REC)
+                      RIDFLD(WS-VSAM-CLAVE)
+                      RESP(WS-RESP)
+                 END-EXEC
+                 PERFORM 2100-LEER-PAGINA
+              END-IF
+           END-IF
+
+           EXEC CICS RETURN TRANSID('ERRI')
+                COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+       3000-FIN.
+           EXIT.
+
+      *****************************************************************
+      *              PF3: TERMINAR LA TRANSACCION                     *
+      *****************************************************************
+       9000-TERMINAR.
+
+           EXEC CICS SEND TEXT FROM('CONSULTA FINALIZADA')
+                ERASE FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC
+           .
+       9000-FIN.
+           EXIT.
+
+      *****************************************************************
+      *              TECLA NO VALIDA EN ESTA PANTALLA                 *
+      *****************************************************************
+       8000-TECLA-INVALIDA.
+
+           MOVE 'TECLA NO VALIDA - USE ENTER, PF8 O PF3' TO MSGO
+           EXEC CICS SEND MAP('ERRMAP') MAPSET('ERRMAPS')
+                FROM(ERRMAPO)
+                DATAONLY
+           END-EXEC
+           EXEC CICS RETURN TRANSID('ERRI')
+                COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+       8000-FIN.
+           EXIT.
